@@ -3,75 +3,375 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.       
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
+           SELECT DIGIT-CTL-FILE ASSIGN TO "DIGITCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DAY03P2.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CKPT-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
        FD  INPUT-FILE
            RECORD CONTAINS 100 CHARACTERS.
        01  IN-RECORD           PIC X(100).
+       FD  DIGIT-CTL-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+       01  CTL-RECORD.
+         03  CTL-DIGIT-SIZE     PIC 9(2).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOF             PIC X(1) VALUE "0".
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY03P2.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-CTL-STATUS      PIC X(2) VALUE "00".
+         03  WK-CKPT-STATUS     PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-CKPT-INTERVAL   PIC 9(5) VALUE 5000.
+         03  WK-SKIP-I          PIC 9(9) VALUE ZERO.
+         03  WK-REC-NO          PIC 9(7) VALUE ZERO.
          03  WK-I               PIC 9.
          03  WK-J               PIC 9(3).
          03  WK-POS             PIC 9(3).
          03  WK-MAX-CHR         PIC X.
          03  WK-NUM             PIC X(12).
          03  WK-ANS             PIC 9(14) VALUE 0.
+         03  WK-BR-ANS          PIC Z(19)9.
        01  CON-AREA.
          03  CON-DIGIT          PIC 9(2) VALUE 12.
+         03  CON-MAX-DIGIT      PIC 9(2) VALUE 12.
+       01  WK-LINE-DETAIL.
+         03  FILLER             PIC X(4)  VALUE "REC=".
+         03  DTL-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(6)  VALUE "  NUM=".
+         03  DTL-NUM            PIC X(12).
+       01  WK-CANDIDATE-LINE.
+         03  FILLER             PIC X(16) VALUE "  CANDIDATE REC=".
+         03  CAN-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(7)  VALUE "  SLOT=".
+         03  CAN-SLOT           PIC Z9.
+         03  FILLER             PIC X(6)  VALUE "  POS=".
+         03  CAN-POS            PIC ZZ9.
+         03  FILLER             PIC X(7)  VALUE "  CHAR=".
+         03  CAN-CHAR           PIC X.
+       01  WK-WINNER-LINE.
+         03  FILLER             PIC X(13) VALUE "  WINNER REC=".
+         03  WIN-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(7)  VALUE "  SLOT=".
+         03  WIN-SLOT           PIC Z9.
+         03  FILLER             PIC X(6)  VALUE "  POS=".
+         03  WIN-POS            PIC ZZ9.
+         03  FILLER             PIC X(7)  VALUE "  CHAR=".
+         03  WIN-CHAR           PIC X.
+
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
            PERFORM 200-MAIN UNTIL WK-EOF = "1".
            PERFORM 300-END.
-           STOP RUN.
+           GOBACK.
        
       ******************************************************************
       * INITIALIZATION PROCESS                                         *
       ******************************************************************
        100-INIT.
-      * OPEN FILE
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY03P2 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * READ DIGIT COUNT CONTROL RECORD, IF PRESENT
+           OPEN INPUT DIGIT-CTL-FILE.
+           IF WK-CTL-STATUS = "00"
+             THEN
+               READ DIGIT-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CTL-DIGIT-SIZE TO CON-DIGIT
+               END-READ
+               CLOSE DIGIT-CTL-FILE
+           END-IF.
+           IF CON-DIGIT > CON-MAX-DIGIT
+             THEN
+               DISPLAY "*** DIGIT COUNT " CON-DIGIT
+                 " EXCEEDS MAXIMUM OF " CON-MAX-DIGIT " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
            OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY03P2 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * RESUME FROM A PRIOR CHECKPOINT, IF ONE WAS LEFT BY AN ABENDED RUN
+           PERFORM 105-CHECK-RESTART.
       * READ FIRST LINE
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
            END-READ.
-       
+
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS ARE ALL    *
+      * QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES         *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY03P2." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY03P2 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY03P2 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
+      ******************************************************************
+      * RESTART PROCESS                                                *
+      ******************************************************************
+       105-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WK-CKPT-STATUS = "00"
+             THEN
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CHKPT-RECS-READ TO WK-REC-NO
+                   MOVE CHKPT-ACCUM-1   TO WK-ANS
+      * SKIP THE INPUT RECORDS ALREADY ACCOUNTED FOR BY THE CHECKPOINT
+                   PERFORM VARYING WK-SKIP-I FROM 1 BY 1
+                     UNTIL WK-SKIP-I > WK-REC-NO
+                       READ INPUT-FILE
+                         AT END MOVE "1" TO WK-EOF
+                       END-READ
+                   END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
       ******************************************************************
       * MAIN PROCESS                                                   *
       ******************************************************************
        200-MAIN.
       * INITIALIZATION
+           ADD 1 TO WK-REC-NO.
            MOVE 1 TO WK-POS.
+           MOVE SPACES TO WK-NUM.
       * LOOP FOR I-TH DIGIT (FROM LEFT)
            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > CON-DIGIT
                MOVE "0" TO WK-MAX-CHR
-      * LOOP TO FIND MAX VALUE FOR I-TH DIGIT
+      * LOOP TO FIND MAX VALUE FOR I-TH DIGIT - EVERY POSITION THAT
+      * UNSEATS THE CURRENT BEST IS LOGGED AS A CANDIDATE BELOW
                PERFORM VARYING WK-J FROM WK-POS BY 1
                  UNTIL WK-J > 100 - (CON-DIGIT - WK-I)
                    IF IN-RECORD(WK-J:1) > WK-MAX-CHR
-                       MOVE WK-J TO WK-POS
+                       MOVE WK-J             TO WK-POS
+                       MOVE IN-RECORD(WK-J:1) TO WK-MAX-CHR
+                       MOVE WK-REC-NO        TO CAN-REC-NO
+                       MOVE WK-I             TO CAN-SLOT
+                       MOVE WK-J             TO CAN-POS
+                       MOVE WK-MAX-CHR       TO CAN-CHAR
+                       DISPLAY WK-CANDIDATE-LINE
+                   ELSE
+      * A LATER POSITION THAT MERELY TIES THE CURRENT BEST IS ALSO
+      * LOGGED AS A CANDIDATE, EVEN THOUGH IT DOESN'T UNSEAT WK-POS
+                       IF IN-RECORD(WK-J:1) = WK-MAX-CHR AND
+                          WK-J NOT = WK-POS
+                           MOVE WK-REC-NO         TO CAN-REC-NO
+                           MOVE WK-I              TO CAN-SLOT
+                           MOVE WK-J              TO CAN-POS
+                           MOVE IN-RECORD(WK-J:1) TO CAN-CHAR
+                           DISPLAY WK-CANDIDATE-LINE
+                       END-IF
                    END-IF
                END-PERFORM
       * INSERT INTO I-TH DIGIT
                MOVE WK-MAX-CHR TO WK-NUM(WK-I:1)
+      * LOG THE WINNING CANDIDATE FOR THIS DIGIT SLOT
+               MOVE WK-REC-NO  TO WIN-REC-NO
+               MOVE WK-I       TO WIN-SLOT
+               MOVE WK-POS     TO WIN-POS
+               MOVE WK-MAX-CHR TO WIN-CHAR
+               DISPLAY WK-WINNER-LINE
       * FOR I+1-TH DIGIT, SEARCH FROM NEXT POSITION
                ADD 1 TO WK-POS
            END-PERFORM.
       * UPDATE ANSWER
-           COMPUTE WK-ANS = WK-ANS + FUNCTION NUMVAL(WK-NUM).
+           COMPUTE WK-ANS = WK-ANS
+             + FUNCTION NUMVAL(WK-NUM(1:CON-DIGIT)).
+      * WRITE PER-LINE BREAKDOWN OF THE EXTRACTED CODE
+           MOVE WK-REC-NO TO DTL-REC-NO.
+           MOVE WK-NUM    TO DTL-NUM.
+           DISPLAY WK-LINE-DETAIL.
+      * PERIODICALLY SAVE PROGRESS SO A RESTART CAN SKIP WORK ALREADY DONE
+           IF FUNCTION MOD(WK-REC-NO WK-CKPT-INTERVAL) = ZERO
+             THEN
+               PERFORM 250-SAVE-CHECKPOINT
+           END-IF.
       * READ NEXT LINE
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
            END-READ.
 
+      ******************************************************************
+      * CHECKPOINT PROCESS                                             *
+      ******************************************************************
+       250-SAVE-CHECKPOINT.
+           MOVE "DAY03P2" TO CHKPT-PROGRAM-ID.
+           MOVE WK-REC-NO TO CHKPT-RECS-READ.
+           MOVE WK-ANS    TO CHKPT-ACCUM-1.
+           MOVE ZERO      TO CHKPT-ACCUM-2.
+           MOVE ZERO      TO CHKPT-ACCUM-3.
+           MOVE ZERO      TO CHKPT-ACCUM-4.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
       ******************************************************************
       * END PROCESS                                                    *
       ******************************************************************
        300-END.
       * CLOSE FILE
            CLOSE INPUT-FILE.
+      * CLEAR THE CHECKPOINT - THIS RUN FINISHED CLEAN, SO A SUBSEQUENT
+      * RUN SHOULD START FROM THE TOP RATHER THAN RESTART PARTWAY THROUGH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
       * DISPLAY ANSWER
            DISPLAY WK-ANS.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY03P2 RECORDS READ=" WK-REC-NO
+             " FINAL ANSWER=" WK-ANS " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY03P2" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-ANS TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-REC-NO TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-ANS TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY03P2 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY03P2 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
