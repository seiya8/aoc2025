@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY03P1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
+           SELECT GRID-CTL-FILE ASSIGN TO "GRIDCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CTL-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 220 CHARACTERS
+             DEPENDING ON WK-IN-REC-LEN.
+       01  IN-RECORD            PIC X(220).
+       FD  GRID-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01  CTL-RECORD.
+         03  CTL-GRID-SIZE      PIC 9(4).
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY03P1.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-CTL-STATUS      PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-IN-REC-LEN      PIC 9(4) VALUE ZERO.
+         03  WK-EOF             PIC X(1) VALUE "0".
+      * WK-GRID-SIZE IS THE UNPADDED FLOOR WIDTH/HEIGHT (CON-MAX-GRID
+      * IS THE LARGEST FLOOR PLAN THE TABLE BELOW CAN HOLD, PADDED).
+         03  WK-GRID-SIZE       PIC 9(4) VALUE 140.
+         03  WK-LAST            PIC 9(4).
+         03  WK-I               PIC 9(4).
+         03  WK-J               PIC 9(4).
+         03  WK-K               PIC 9.
+         03  WK-CNT             PIC 9.
+         03  WK-GRID OCCURS 222 TIMES.
+           05  WK-ROW           PIC X(222) VALUE ".".
+         03  WK-ANS             PIC 9(6) VALUE 0.
+         03  WK-ANS-CROWDED     PIC 9(6) VALUE 0.
+         03  WK-BR-ANS          PIC Z(19)9.
+         03  WK-DIR-TABLE OCCURS 8 TIMES.
+             05  DIR-I          PIC S9 VALUE ZERO.
+             05  DIR-J          PIC S9 VALUE ZERO.
+       01  CON-AREA.
+         03  CON-MAX-GRID       PIC 9(4) VALUE 220.
+         03  CON-DOTS           PIC X(222) VALUE ALL ".".
+       01  WK-FLAG-LINE.
+         03  FILLER             PIC X(20)
+             VALUE "ISOLATED MARKER ROW=".
+         03  FLG-ROW            PIC ZZ9.
+         03  FILLER             PIC X(6)  VALUE "  COL=".
+         03  FLG-COL            PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN.
+           PERFORM 300-END.
+           GOBACK.
+       
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY03P1 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * READ GRID SIZE CONTROL RECORD, IF PRESENT
+           OPEN INPUT GRID-CTL-FILE.
+           IF WK-CTL-STATUS = "00"
+             THEN
+               READ GRID-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CTL-GRID-SIZE TO WK-GRID-SIZE
+               END-READ
+               CLOSE GRID-CTL-FILE
+           END-IF.
+           IF WK-GRID-SIZE > CON-MAX-GRID
+             THEN
+               DISPLAY "*** GRID SIZE " WK-GRID-SIZE
+                 " EXCEEDS MAXIMUM OF " CON-MAX-GRID " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           COMPUTE WK-LAST = WK-GRID-SIZE + 1.
+      * INITIALIZE DIRECTION TABLE
+           PERFORM 110-INIT-TABLE.
+      * INITIALIZE FIRST AND LAST ROWS OF THE PADDED GRID
+           MOVE CON-DOTS TO WK-ROW(1).
+           COMPUTE WK-I = WK-GRID-SIZE + 2.
+           MOVE CON-DOTS TO WK-ROW(WK-I).
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
+           OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY03P1 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * READ ALL LINE
+           PERFORM VARYING WK-I FROM 2 BY 1 UNTIL WK-I > WK-LAST
+               READ INPUT-FILE
+                 AT END
+                   MOVE "1" TO WK-EOF
+                 NOT AT END
+                   CONTINUE
+               END-READ
+      * ABORT RATHER THAN USE AN UNREAD RECORD IF THE FEED HAS FEWER
+      * LINES THAN THE CONFIGURED GRID SIZE CALLS FOR
+               IF WK-EOF = "1"
+                 THEN
+                   COMPUTE WK-J = WK-I - 1
+                   DISPLAY "*** MALFORMED INPUT RECORD AT ROW " WK-J
+                     ": END OF FILE - EXPECTED " WK-GRID-SIZE
+                     " ROWS - ABORTING ***"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+      * VALIDATE THE LINE IS EXACTLY THE CONFIGURED GRID WIDTH BEFORE
+      * IT IS COPIED INTO THE GRID, SO A SHORT/LONG LINE CAN'T SHIFT
+      * COLUMNS ACROSS THE REST OF THE SCAN
+               IF WK-IN-REC-LEN NOT = WK-GRID-SIZE
+                 THEN
+                   COMPUTE WK-J = WK-I - 1
+                   DISPLAY "*** MALFORMED INPUT RECORD AT ROW "
+                     WK-J ": LENGTH " WK-IN-REC-LEN
+                     " - EXPECTED " WK-GRID-SIZE " - ABORTING ***"
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE IN-RECORD(1:WK-GRID-SIZE) TO
+                 WK-ROW(WK-I)(2:WK-GRID-SIZE)
+               COMPUTE WK-J = WK-GRID-SIZE + 2
+               MOVE "." TO WK-ROW(WK-I)(WK-J:1)
+           END-PERFORM.
+      * CLOSE FILE
+           CLOSE INPUT-FILE.
+
+      ******************************************************************
+      * INITIALIZE DIRECTION TABLE PROCESS                             *
+      ******************************************************************
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS ARE ALL    *
+      * QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES         *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY03P1." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY03P1 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY03P1 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
+       110-INIT-TABLE.
+           MOVE -1 TO DIR-I(1) DIR-I(2) DIR-I(3) 
+                      DIR-J(1) DIR-J(4) DIR-J(6)
+           MOVE  0 TO DIR-I(4) DIR-I(5) DIR-J(2) DIR-J(7).
+           MOVE  1 TO DIR-I(6) DIR-I(7) DIR-I(8) 
+                      DIR-J(3) DIR-J(5) DIR-J(8).
+
+      ******************************************************************
+      * MAIN PROCESS                                                   *
+      ******************************************************************
+       200-MAIN.
+           PERFORM VARYING WK-I FROM 2 BY 1 UNTIL WK-I > WK-LAST
+               PERFORM VARYING WK-J FROM 2 BY 1 UNTIL WK-J > WK-LAST
+                   IF WK-ROW(WK-I)(WK-J:1) = "@"
+                     THEN
+                       MOVE ZERO TO WK-CNT
+                       PERFORM 210-CHECK
+                       IF WK-CNT < 4
+                         THEN
+                           ADD 1 TO WK-ANS
+                           COMPUTE FLG-ROW = WK-I - 1
+                           COMPUTE FLG-COL = WK-J - 1
+                           DISPLAY WK-FLAG-LINE
+                         ELSE
+                           ADD 1 TO WK-ANS-CROWDED
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      ******************************************************************
+      * CHECK PROCESS                                                  *
+      ******************************************************************
+       210-CHECK.
+           PERFORM VARYING WK-K FROM 1 BY 1 UNTIL WK-K > 8
+               IF WK-ROW(WK-I+DIR-I(WK-K))(WK-J+DIR-J(WK-K):1) = "@"
+                 THEN
+                   ADD 1 TO WK-CNT
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+      * DISPLAY ISOLATED/CROWDED MARKER BREAKDOWN
+           DISPLAY "ISOLATED MARKERS (< 4 NEIGHBORS): " WK-ANS.
+           DISPLAY "CROWDED MARKERS (>= 4 NEIGHBORS): " WK-ANS-CROWDED.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY03P1 RECORDS READ=" WK-GRID-SIZE
+             " FINAL ANSWER=" WK-ANS " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY03P1" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-ANS TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-GRID-SIZE TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-ANS TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY03P1 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY03P1 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
