@@ -3,76 +3,339 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.       
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DAY01P2.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CKPT-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD  INPUT-FILE
+       FD  YEAR-CTL-FILE
            RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
+       FD  INPUT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
        01  IN-RECORD.
          03  IN-DIR             PIC X(1).
-         03  IN-DIS             PIC X(3).
+         03  IN-DIS             PIC X(5).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOF             PIC X(1) VALUE "0".
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY01P2.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-CKPT-STATUS     PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-CKPT-INTERVAL   PIC 9(5) VALUE 5000.
+         03  WK-SKIP-I          PIC 9(9) VALUE ZERO.
+         03  WK-REC-NO          PIC 9(7) VALUE ZERO.
+         03  WK-BAD-DIS-CNT     PIC 9(5) VALUE ZERO.
          03  WK-DIR-SIGN        PIC S9(1).
-         03  WK-DIS             PIC 9(3).
+         03  WK-DIS             PIC 9(5).
          03  WK-POS             PIC S9(4) VALUE 50.
+         03  WK-POS-BEFORE      PIC S9(4).
          03  WK-DIS-TO-ORG      PIC 9(3).
-         03  WK-PWD             PIC 9(5) VALUE ZERO.
+         03  WK-PWD             PIC 9(7) VALUE ZERO.
+         03  WK-BR-ANS          PIC Z(19)9.
+       01  WK-DIS-ERROR-LINE.
+         03  FILLER             PIC X(28)
+             VALUE "*** INVALID IN-DIS AT REC=".
+         03  EDS-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(7)  VALUE "  DIS=[".
+         03  EDS-DIS            PIC X(5).
+         03  FILLER             PIC X(28)
+             VALUE "] - EXPECTED 1-5 NUMERIC ***".
+       01  WK-CROSS-LINE.
+         03  FILLER             PIC X(13) VALUE "CROSSING REC=".
+         03  CRS-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(7)  VALUE "  SIGN=".
+         03  CRS-DIR-SIGN       PIC -9.
+         03  FILLER             PIC X(11) VALUE "  POS-FROM=".
+         03  CRS-POS-BEFORE     PIC -ZZZ9.
+         03  FILLER             PIC X(9)  VALUE "  POS-TO=".
+         03  CRS-POS-AFTER      PIC -ZZZ9.
+
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
            PERFORM 200-MAIN UNTIL WK-EOF = "1".
            PERFORM 300-END.
-           STOP RUN.
+           GOBACK.
        
       ******************************************************************
       * INITIALIZATION PROCESS                                         *
       ******************************************************************
        100-INIT.
-      * OPEN FILE
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY01P2 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
            OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY01P2 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * RESUME FROM A PRIOR CHECKPOINT, IF ONE WAS LEFT BY AN ABENDED RUN
+           PERFORM 105-CHECK-RESTART.
       * READ FIRST LINE
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
            END-READ.
-       
+
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS ARE ALL    *
+      * QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES         *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY01P2." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY01P2 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY01P2 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
+      ******************************************************************
+      * RESTART PROCESS                                                *
+      ******************************************************************
+       105-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WK-CKPT-STATUS = "00"
+             THEN
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CHKPT-RECS-READ TO WK-REC-NO
+                   MOVE CHKPT-ACCUM-1   TO WK-PWD
+                   MOVE CHKPT-ACCUM-2   TO WK-POS
+                   MOVE CHKPT-ACCUM-3   TO WK-BAD-DIS-CNT
+      * SKIP THE INPUT RECORDS ALREADY ACCOUNTED FOR BY THE CHECKPOINT
+                   PERFORM VARYING WK-SKIP-I FROM 1 BY 1
+                     UNTIL WK-SKIP-I > WK-REC-NO
+                       READ INPUT-FILE
+                         AT END MOVE "1" TO WK-EOF
+                       END-READ
+                   END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
       ******************************************************************
       * MAIN PROCESS                                                   *
       ******************************************************************
        200-MAIN.
-           MOVE IN-DIS TO WK-DIS.
-           IF IN-DIR = "R"
-               MOVE -1 TO WK-DIR-SIGN
-           ELSE
-               MOVE 1 TO WK-DIR-SIGN
-           END-IF.
+           ADD 1 TO WK-REC-NO.
+      * VALIDATE DIAL DISTANCE FITS THE NUMERIC WORKING FIELD
+           IF IN-DIS NOT NUMERIC
+             THEN
+               ADD 1 TO WK-BAD-DIS-CNT
+               MOVE WK-REC-NO TO EDS-REC-NO
+               MOVE IN-DIS    TO EDS-DIS
+               DISPLAY WK-DIS-ERROR-LINE
+             ELSE
+               MOVE WK-POS TO WK-POS-BEFORE
+               MOVE IN-DIS TO WK-DIS
+               IF IN-DIR = "R"
+                   MOVE -1 TO WK-DIR-SIGN
+               ELSE
+                   MOVE 1 TO WK-DIR-SIGN
+               END-IF
       * COMPUTE MINIMUM DISTANCE TO ORIGIN
-           COMPUTE WK-DIS-TO-ORG = WK-DIR-SIGN * WK-POS + 100.
-           COMPUTE WK-DIS-TO-ORG = FUNCTION MOD(WK-DIS-TO-ORG 100).
-           IF WK-DIS-TO-ORG = 0
-               MOVE 100 TO WK-DIS-TO-ORG
-           END-IF.
+               COMPUTE WK-DIS-TO-ORG = WK-DIR-SIGN * WK-POS + 100
+               COMPUTE WK-DIS-TO-ORG = FUNCTION MOD(WK-DIS-TO-ORG 100)
+               IF WK-DIS-TO-ORG = 0
+                   MOVE 100 TO WK-DIS-TO-ORG
+               END-IF
       * ADD TIMES OF ZERO-CROSSING TO PASSWORD
-           IF WK-DIS >= WK-DIS-TO-ORG
-               COMPUTE WK-PWD
-                 = WK-PWD + (WK-DIS - WK-DIS-TO-ORG) / 100 + 1
-           END-IF.
+               IF WK-DIS >= WK-DIS-TO-ORG
+                   COMPUTE WK-PWD
+                     = WK-PWD + (WK-DIS - WK-DIS-TO-ORG) / 100 + 1
+               END-IF
       * UPDATE POSITION
-           COMPUTE WK-POS
-             = WK-POS - WK-DIR-SIGN * FUNCTION MOD(WK-DIS 100).
-           COMPUTE WK-POS = FUNCTION MOD(WK-POS 100).
+               COMPUTE WK-POS
+                 = WK-POS - WK-DIR-SIGN * FUNCTION MOD(WK-DIS 100)
+               COMPUTE WK-POS = FUNCTION MOD(WK-POS 100)
+      * WRITE CROSSING DETAIL LINE FOR EACH ZERO-CROSSING EVENT
+               IF WK-DIS >= WK-DIS-TO-ORG
+                   MOVE WK-REC-NO     TO CRS-REC-NO
+                   MOVE WK-DIR-SIGN   TO CRS-DIR-SIGN
+                   MOVE WK-POS-BEFORE TO CRS-POS-BEFORE
+                   MOVE WK-POS        TO CRS-POS-AFTER
+                   DISPLAY WK-CROSS-LINE
+               END-IF
+           END-IF.
+      * PERIODICALLY SAVE PROGRESS SO A RESTART CAN SKIP WORK ALREADY DONE
+           IF FUNCTION MOD(WK-REC-NO WK-CKPT-INTERVAL) = ZERO
+             THEN
+               PERFORM 250-SAVE-CHECKPOINT
+           END-IF.
       * READ NEXT LINE
            READ INPUT-FILE
                AT END MOVE "1" TO WK-EOF
            END-READ.
 
+      ******************************************************************
+      * CHECKPOINT PROCESS                                             *
+      ******************************************************************
+       250-SAVE-CHECKPOINT.
+           MOVE "DAY01P2" TO CHKPT-PROGRAM-ID.
+           MOVE WK-REC-NO TO CHKPT-RECS-READ.
+           MOVE WK-PWD    TO CHKPT-ACCUM-1.
+           MOVE WK-POS    TO CHKPT-ACCUM-2.
+           MOVE WK-BAD-DIS-CNT TO CHKPT-ACCUM-3.
+           MOVE ZERO      TO CHKPT-ACCUM-4.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
       ******************************************************************
       * END PROCESS                                                    *
       ******************************************************************
        300-END.
       * CLOSE FILE
            CLOSE INPUT-FILE.
+      * CLEAR THE CHECKPOINT - THIS RUN FINISHED CLEAN, SO A SUBSEQUENT
+      * RUN SHOULD START FROM THE TOP RATHER THAN RESTART PARTWAY THROUGH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
       * DISPLAY ANSWER
            DISPLAY WK-PWD.
+           IF WK-BAD-DIS-CNT > ZERO
+             THEN
+               DISPLAY "*** " WK-BAD-DIS-CNT
+                 " RECORD(S) WITH INVALID IN-DIS WERE SKIPPED ***"
+           END-IF.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY01P2 RECORDS READ=" WK-REC-NO
+             " FINAL ANSWER=" WK-PWD " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY01P2" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-PWD TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-REC-NO TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-PWD TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY01P2 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY01P2 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
