@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY01P3.
+      ******************************************************************
+      * COMBINED SINGLE-PASS VERSION OF DAY01P1 AND DAY01P2.            *
+      * READS THE DIAL-ROTATION LOG ONCE AND PRODUCES BOTH THE          *
+      * DAY01P1-STYLE PASSWORD (WK-PWD-1) AND THE DAY01P2-STYLE         *
+      * ZERO-CROSSING PASSWORD (WK-PWD-2) SO THE OVERNIGHT JOB ONLY     *
+      * NEEDS ONE PASS OVER "INPUT" INSTEAD OF TWO.                     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIAL-CTL-FILE ASSIGN TO "DIALCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  IN-RECORD.
+         03  IN-DIR             PIC X(1).
+         03  IN-DIS             PIC X(5).
+       FD  DIAL-CTL-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  CTL-RECORD.
+         03  CTL-DIAL-SIZE      PIC 9(4).
+         03  CTL-START-POS      PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-EOF             PIC X(1) VALUE "0".
+         03  WK-CTL-STATUS      PIC X(2) VALUE "00".
+         03  WK-DIAL-SIZE       PIC 9(4) VALUE 100.
+         03  WK-REC-NO          PIC 9(7) VALUE ZERO.
+         03  WK-BAD-DIR-CNT     PIC 9(5) VALUE ZERO.
+         03  WK-BAD-DIS-CNT     PIC 9(5) VALUE ZERO.
+      * FIELDS FOR THE DAY01P1-STYLE PASSWORD
+         03  WK-DIS             PIC 9(5).
+         03  WK-POS-1           PIC 9(4) VALUE 50.
+         03  WK-POS-1-WIDE      PIC 9(9) COMP-3 VALUE ZERO.
+         03  WK-PWD-1           PIC 9(4) VALUE ZERO.
+      * FIELDS FOR THE DAY01P2-STYLE PASSWORD
+         03  WK-DIR-SIGN        PIC S9(1).
+         03  WK-POS-2           PIC S9(4) VALUE 50.
+         03  WK-DIS-TO-ORG      PIC 9(4).
+         03  WK-DIS-TO-ORG-WIDE PIC 9(9) COMP-3 VALUE ZERO.
+         03  WK-PWD-2           PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-EOF = "1".
+           PERFORM 300-END.
+           STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * READ DIAL SIZE / STARTING POSITION CONTROL RECORD, IF PRESENT
+           OPEN INPUT DIAL-CTL-FILE.
+           IF WK-CTL-STATUS = "00"
+             THEN
+               READ DIAL-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CTL-DIAL-SIZE  TO WK-DIAL-SIZE
+                   MOVE CTL-START-POS  TO WK-POS-1
+                   MOVE CTL-START-POS  TO WK-POS-2
+               END-READ
+               CLOSE DIAL-CTL-FILE
+           END-IF.
+      * OPEN FILE
+           OPEN INPUT INPUT-FILE.
+      * READ FIRST LINE
+           READ INPUT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * MAIN PROCESS                                                   *
+      ******************************************************************
+       200-MAIN.
+           ADD 1 TO WK-REC-NO.
+      * VALIDATE DIAL DIRECTION CODE
+           IF IN-DIR NOT = "L" AND IN-DIR NOT = "R"
+             THEN
+               ADD 1 TO WK-BAD-DIR-CNT
+               DISPLAY "*** INVALID IN-DIR AT REC=" WK-REC-NO
+                 " DIR=[" IN-DIR "] - EXPECTED L OR R ***"
+           ELSE IF IN-DIS NOT NUMERIC
+             THEN
+               ADD 1 TO WK-BAD-DIS-CNT
+               DISPLAY "*** INVALID IN-DIS AT REC=" WK-REC-NO
+                 " DIS=[" IN-DIS "] - EXPECTED 1-5 NUMERIC ***"
+             ELSE
+               PERFORM 210-COMPUTE-PWD-1
+               PERFORM 220-COMPUTE-PWD-2
+           END-IF.
+      * READ NEXT LINE
+           READ INPUT-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * DAY01P1-STYLE PASSWORD COMPUTATION                              *
+      ******************************************************************
+       210-COMPUTE-PWD-1.
+           MOVE IN-DIS TO WK-DIS.
+      * UPDATE POSITION - GENERALIZED FOR ANY DIAL SIZE/DISTANCE. THE
+      * INTERMEDIATE SUM IS COMPUTED INTO A WIDER FIELD FIRST SINCE A
+      * DIAL SIZE NEAR THE PIC 9(4) CEILING CAN PUSH IT PAST 9999
+      * BEFORE THE FINAL MOD BRINGS IT BACK INTO RANGE
+           IF IN-DIR = "L"
+             THEN
+               COMPUTE WK-POS-1-WIDE =
+                 WK-POS-1 - FUNCTION MOD(WK-DIS WK-DIAL-SIZE)
+                 + WK-DIAL-SIZE
+             ELSE
+               COMPUTE WK-POS-1-WIDE =
+                 WK-POS-1 + FUNCTION MOD(WK-DIS WK-DIAL-SIZE)
+           END-IF.
+           COMPUTE WK-POS-1 = FUNCTION MOD(WK-POS-1-WIDE WK-DIAL-SIZE).
+      * INCREMENT PASSWORD
+           IF WK-POS-1 = ZERO
+             THEN
+               ADD 1 TO WK-PWD-1
+           END-IF.
+
+      ******************************************************************
+      * DAY01P2-STYLE PASSWORD COMPUTATION                              *
+      ******************************************************************
+       220-COMPUTE-PWD-2.
+           MOVE IN-DIS TO WK-DIS.
+           IF IN-DIR = "R"
+               MOVE -1 TO WK-DIR-SIGN
+           ELSE
+               MOVE 1 TO WK-DIR-SIGN
+           END-IF.
+      * COMPUTE MINIMUM DISTANCE TO ORIGIN. THE INTERMEDIATE SUM IS
+      * COMPUTED INTO A WIDER FIELD FIRST SINCE A DIAL SIZE NEAR THE
+      * PIC 9(4) CEILING CAN PUSH IT PAST 9999 BEFORE THE FINAL MOD
+      * BRINGS IT BACK INTO RANGE
+           COMPUTE WK-DIS-TO-ORG-WIDE
+             = WK-DIR-SIGN * WK-POS-2 + WK-DIAL-SIZE.
+           COMPUTE WK-DIS-TO-ORG = FUNCTION MOD(WK-DIS-TO-ORG-WIDE
+             WK-DIAL-SIZE).
+           IF WK-DIS-TO-ORG = 0
+               MOVE WK-DIAL-SIZE TO WK-DIS-TO-ORG
+           END-IF.
+      * ADD TIMES OF ZERO-CROSSING TO PASSWORD
+           IF WK-DIS >= WK-DIS-TO-ORG
+               COMPUTE WK-PWD-2
+                 = WK-PWD-2
+                 + (WK-DIS - WK-DIS-TO-ORG) / WK-DIAL-SIZE + 1
+           END-IF.
+      * UPDATE POSITION
+           COMPUTE WK-POS-2
+             = WK-POS-2 - WK-DIR-SIGN * FUNCTION MOD(WK-DIS
+                 WK-DIAL-SIZE).
+           COMPUTE WK-POS-2 = FUNCTION MOD(WK-POS-2 WK-DIAL-SIZE).
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+      * CLOSE FILE
+           CLOSE INPUT-FILE.
+      * DISPLAY BOTH ANSWERS FROM THE SINGLE PASS
+           DISPLAY "DAY01 PART 1 PASSWORD: " WK-PWD-1.
+           DISPLAY "DAY01 PART 2 PASSWORD: " WK-PWD-2.
+           IF WK-BAD-DIR-CNT > ZERO
+             THEN
+               DISPLAY "*** " WK-BAD-DIR-CNT
+                 " RECORD(S) WITH INVALID IN-DIR WERE SKIPPED ***"
+           END-IF.
+           IF WK-BAD-DIS-CNT > ZERO
+             THEN
+               DISPLAY "*** " WK-BAD-DIS-CNT
+                 " RECORD(S) WITH INVALID IN-DIS WERE SKIPPED ***"
+           END-IF.
