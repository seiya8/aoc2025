@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYRTE.
+      ******************************************************************
+      * SPLITS ONE COMBINED INPUT FEED INTO THE PER-PROGRAM "INPUT"    *
+      * FILES DAY01P1, DAY01P2, DAY03P1, DAY03P2, DAY05P1, DAY05P2 AND *
+      * DAY09P1 EACH EXPECT, USING A COMMON HEADER RECORD TO MARK      *
+      * WHERE EACH PROGRAM'S BLOCK OF DATA STARTS ON THE FEED.         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO "FEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FEED-STATUS.
+           SELECT ROUTE-FILE ASSIGN TO DYNAMIC WK-ROUTE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-ROUTE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE.
+           COPY FEEDHDR.
+       01  FEED-BODY-RECORD        PIC X(250).
+       FD  ROUTE-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+       01  ROUTE-RECORD            PIC X(250).
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-EOF             PIC X(1) VALUE "0".
+         03  WK-FEED-STATUS     PIC X(2) VALUE "00".
+         03  WK-ROUTE-STATUS    PIC X(2) VALUE "00".
+         03  WK-ROUTE-OPEN      PIC X(1) VALUE "N".
+         03  WK-ROUTE-FILENAME  PIC X(12).
+         03  WK-FEED-RECS       PIC 9(7) VALUE ZERO.
+         03  WK-ROUTED-RECS     PIC 9(7) VALUE ZERO.
+         03  WK-BLOCK-RECS      PIC 9(7) VALUE ZERO.
+       01  CON-AREA.
+         03  CON-HDR-MARKER     PIC X(4) VALUE "HDR:".
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-EOF = "1".
+           PERFORM 300-END.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM AND RUN DATE IN THE
+      * JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S RUN
+           DISPLAY "*** DAYRTE RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - SPLITTING FEED BY ROUTING CODE ***".
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
+           OPEN INPUT FEED-FILE.
+           IF WK-FEED-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAYRTE CANNOT OPEN FEED FILE - STATUS="
+                 WK-FEED-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           READ FEED-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * MAIN PROCESS - EACH RECORD IS EITHER A HEADER, WHICH OPENS A   *
+      * NEW "<ROUTE-CODE>.IN" OUTPUT FILE AND CLOSES ANY PRIOR ONE, OR *
+      * A BODY LINE, WHICH IS COPIED VERBATIM TO THE CURRENTLY OPEN    *
+      * OUTPUT FILE                                                    *
+      ******************************************************************
+       200-MAIN.
+           ADD 1 TO WK-FEED-RECS.
+           IF FH-MARKER = CON-HDR-MARKER
+             THEN
+               PERFORM 210-START-BLOCK
+             ELSE
+               PERFORM 220-ROUTE-BODY-LINE
+           END-IF.
+           READ FEED-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * START A NEW ROUTED BLOCK - CLOSE WHATEVER OUTPUT FILE IS OPEN  *
+      * AND OPEN THE ONE NAMED BY THIS HEADER'S ROUTING CODE           *
+      ******************************************************************
+       210-START-BLOCK.
+           IF WK-ROUTE-OPEN = "Y"
+             THEN
+               DISPLAY "*** DAYRTE ROUTED " WK-BLOCK-RECS
+                 " RECORD(S) TO " WK-ROUTE-FILENAME " ***"
+               CLOSE ROUTE-FILE
+               MOVE "N" TO WK-ROUTE-OPEN
+           END-IF.
+           MOVE ZERO TO WK-BLOCK-RECS.
+           STRING FUNCTION TRIM(FH-ROUTE-CODE) DELIMITED BY SIZE
+                  ".IN" DELIMITED BY SIZE
+             INTO WK-ROUTE-FILENAME.
+           OPEN OUTPUT ROUTE-FILE.
+           IF WK-ROUTE-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAYRTE CANNOT OPEN " WK-ROUTE-FILENAME
+                 " - STATUS=" WK-ROUTE-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "Y" TO WK-ROUTE-OPEN.
+           DISPLAY "*** DAYRTE ROUTING TO " WK-ROUTE-FILENAME
+             " FOR RUN DATE " FH-RUN-DATE " ***".
+
+      ******************************************************************
+      * COPY A BODY LINE TO WHICHEVER OUTPUT FILE THE LAST HEADER      *
+      * OPENED. A BODY LINE SEEN BEFORE ANY HEADER IS DISCARDED SINCE  *
+      * THERE IS NO ROUTING CODE TO ASSIGN IT TO                       *
+      ******************************************************************
+       220-ROUTE-BODY-LINE.
+           IF WK-ROUTE-OPEN = "Y"
+             THEN
+               MOVE FEED-BODY-RECORD TO ROUTE-RECORD
+               WRITE ROUTE-RECORD
+               ADD 1 TO WK-BLOCK-RECS
+               ADD 1 TO WK-ROUTED-RECS
+             ELSE
+               DISPLAY "*** DAYRTE DISCARDING BODY LINE BEFORE FIRST"
+                 " HEADER ***"
+           END-IF.
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+           IF WK-ROUTE-OPEN = "Y"
+             THEN
+               DISPLAY "*** DAYRTE ROUTED " WK-BLOCK-RECS
+                 " RECORD(S) TO " WK-ROUTE-FILENAME " ***"
+               CLOSE ROUTE-FILE
+           END-IF.
+      * CLOSE FILE
+           CLOSE FEED-FILE.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAYRTE FEED RECORDS READ=" WK-FEED-RECS
+             " ROUTED=" WK-ROUTED-RECS " ***".
