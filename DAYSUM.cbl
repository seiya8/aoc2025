@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-EOF             PIC X(1) VALUE "0".
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-REC-NO          PIC 9(7) VALUE ZERO.
+       01  WK-SUMMARY-LINE.
+         03  FILLER             PIC X(9)  VALUE "PROGRAM=".
+         03  SUM-PROGRAM-ID     PIC X(8).
+         03  FILLER             PIC X(7)  VALUE "  DATE=".
+         03  SUM-RUN-DATE       PIC X(10).
+         03  FILLER             PIC X(9)  VALUE "  ANSWER=".
+         03  SUM-ANSWER         PIC X(20).
+         03  FILLER             PIC X(8)  VALUE "  RECS=".
+         03  SUM-RECORDS-READ   PIC Z(8)9.
+       01  WK-TRAILER-LINE.
+         03  FILLER             PIC X(30)
+             VALUE "*** DAYSUM RESULTS REPORTED=".
+         03  TLR-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(4)  VALUE " ***".
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-EOF = "1".
+           PERFORM 300-END.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM AND RUN DATE IN THE
+      * JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S RUN
+           DISPLAY "*** DAYSUM RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - SUMMARIZING BATCHRES ***".
+      * SELECT THE YEAR-QUALIFIED RESULTS FEED TO SUMMARIZE, IF A
+      * VINTAGE YEAR WAS SUPPLIED, SO A SINGLE YEAR'S RUNS CAN BE
+      * REPORTED ON WITHOUT PULLING IN EVERY OTHER YEAR'S RESULTS
+           PERFORM 101-SET-FILENAMES.
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
+           OPEN INPUT BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAYSUM CANNOT OPEN BATCHRES - STATUS="
+                 WK-BATCH-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * READ FIRST RESULT
+           READ BATCH-RESULTS-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO SUMMARIZE; WHEN SUPPLIED, THE SHARED *
+      * RESULTS FEED IS QUALIFIED BY THAT YEAR INSTEAD OF THE BASE NAME*
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               DISPLAY "*** DAYSUM RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+
+      ******************************************************************
+      * MAIN PROCESS - ECHO EVERY RUN RECORDED ON THE SHARED RESULTS   *
+      * FEED AS ONE LINE OF THE CONSOLIDATED OPERATIONS SUMMARY        *
+      ******************************************************************
+       200-MAIN.
+           ADD 1 TO WK-REC-NO.
+           MOVE BR-PROGRAM-ID   TO SUM-PROGRAM-ID.
+           MOVE BR-RUN-DATE     TO SUM-RUN-DATE.
+           MOVE BR-ANSWER       TO SUM-ANSWER.
+           MOVE BR-RECORDS-READ TO SUM-RECORDS-READ.
+           DISPLAY WK-SUMMARY-LINE.
+      * READ NEXT RESULT
+           READ BATCH-RESULTS-FILE
+               AT END MOVE "1" TO WK-EOF
+           END-READ.
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+      * CLOSE FILE
+           CLOSE BATCH-RESULTS-FILE.
+      * STANDARD RUN TRAILER
+           MOVE WK-REC-NO TO TLR-REC-NO.
+           DISPLAY WK-TRAILER-LINE.
