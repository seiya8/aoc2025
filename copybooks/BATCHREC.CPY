@@ -0,0 +1,5 @@
+       01  BATCH-RESULT-RECORD.
+         03  BR-PROGRAM-ID        PIC X(8).
+         03  BR-RUN-DATE          PIC X(10).
+         03  BR-ANSWER            PIC X(20).
+         03  BR-RECORDS-READ      PIC 9(9).
