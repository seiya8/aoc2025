@@ -0,0 +1,5 @@
+       01  FEED-HEADER-RECORD.
+         03  FH-MARKER            PIC X(4).
+         03  FH-ROUTE-CODE        PIC X(8).
+         03  FH-RUN-DATE          PIC X(10).
+         03  FILLER               PIC X(228).
