@@ -0,0 +1,2 @@
+       01  STEP-CTL-RECORD.
+         03  STEPCTL-FILENAME     PIC X(16).
