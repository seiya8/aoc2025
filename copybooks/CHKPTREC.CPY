@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COMMON CHECKPOINT RECORD LAYOUT                                *
+      * SHARED BY EVERY PROGRAM IN THE BATCH SUITE SO A LONG "INPUT"   *
+      * RUN CAN SAVE ITS PLACE PERIODICALLY AND A RESTART CAN SKIP     *
+      * PAST THE RECORDS ALREADY PROCESSED INSTEAD OF STARTING OVER.  *
+      * CHKPT-ACCUM-1/2/3/4 ARE GENERIC CARRIERS - EACH PROGRAM MOVES  *
+      * ITS OWN RUNNING ANSWER AND EXCEPTION-COUNT FIELD(S) IN AND OUT *
+      * OF THEM. A PROGRAM THAT DOESN'T NEED ALL FOUR LEAVES THE       *
+      * UNUSED ONES ZERO.                                              *
+      ******************************************************************
+       01  CHKPT-RECORD.
+         03  CHKPT-PROGRAM-ID     PIC X(8).
+         03  CHKPT-RECS-READ      PIC 9(9).
+         03  CHKPT-ACCUM-1        PIC 9(18).
+         03  CHKPT-ACCUM-2        PIC 9(18).
+         03  CHKPT-ACCUM-3        PIC 9(18).
+         03  CHKPT-ACCUM-4        PIC 9(18).
