@@ -0,0 +1,2 @@
+       01  YEAR-CTL-RECORD.
+         03  YRCTL-YEAR           PIC X(4).
