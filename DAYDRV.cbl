@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYDRV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-STEP-NO         PIC 9(2) VALUE ZERO.
+         03  WK-ABORTED         PIC X(1) VALUE "0".
+         03  WK-STEP-NAME       PIC X(8).
+         03  WK-STEP-INPUT-NAME PIC X(16).
+       01  WK-STEP-TABLE.
+         03  FILLER             PIC X(8) VALUE "DAY01P1 ".
+         03  FILLER             PIC X(8) VALUE "DAY01P2 ".
+         03  FILLER             PIC X(8) VALUE "DAY03P1 ".
+         03  FILLER             PIC X(8) VALUE "DAY03P2 ".
+         03  FILLER             PIC X(8) VALUE "DAY05P1 ".
+         03  FILLER             PIC X(8) VALUE "DAY05P2 ".
+         03  FILLER             PIC X(8) VALUE "DAY09P1 ".
+       01  WK-STEP-NAMES REDEFINES WK-STEP-TABLE.
+         03  WK-STEP-NAME-TBL   PIC X(8) OCCURS 7 TIMES
+             INDEXED BY WK-STEP-IDX.
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN UNTIL WK-ABORTED = "1"
+             OR WK-STEP-NO >= 7.
+           PERFORM 300-END.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM AND RUN DATE IN THE
+      * JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S RUN
+           DISPLAY "*** DAYDRV RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - RUNNING THE FULL BATCH CHAIN ***".
+
+      ******************************************************************
+      * MAIN PROCESS - CALL EACH STEP IN SEQUENCE, STOPPING THE CHAIN  *
+      * AS SOON AS A STEP RETURNS A NON-ZERO RETURN-CODE               *
+      ******************************************************************
+       200-MAIN.
+           ADD 1 TO WK-STEP-NO.
+           SET WK-STEP-IDX TO WK-STEP-NO.
+           MOVE WK-STEP-NAME-TBL(WK-STEP-IDX) TO WK-STEP-NAME.
+      * EACH STEP GETS ITS OWN INPUT DATASET NAME (STEPNAME.IN) RATHER
+      * THAN THE SHARED "INPUT" DEFAULT, SO THE SEVEN STEPS NO LONGER
+      * COLLIDE WHEN CHAINED TOGETHER - THE NAME ALSO MATCHES WHAT
+      * DAYRTE SPLITS THE COMBINED FEED INTO FOR EACH ROUTE CODE
+           STRING FUNCTION TRIM(WK-STEP-NAME) DELIMITED BY SIZE
+                  ".IN" DELIMITED BY SIZE
+             INTO WK-STEP-INPUT-NAME.
+      * LEAVE THE STEP'S INPUT DATASET NAME ON THE SHARED "STEPCTL"
+      * CONTROL FILE SO THE STEP PICKS IT UP THE SAME WAY IT READS ANY
+      * OTHER OPTIONAL CONTROL RECORD, RATHER THAN DAYDRV PASSING IT AS
+      * A CALL PARAMETER - THIS KEEPS EACH STEP'S OWN PROCEDURE DIVISION
+      * PARAMETERLESS SO IT STILL COMPILES AND RUNS AS AN INDEPENDENT
+      * JOB-STEP EXECUTABLE WHEN RUN STANDALONE
+           PERFORM 210-WRITE-STEP-CTL.
+           DISPLAY "*** DAYDRV STARTING STEP " WK-STEP-NO
+             " - " WK-STEP-NAME " ***".
+           CALL WK-STEP-NAME.
+           IF RETURN-CODE NOT = ZERO
+             THEN
+               DISPLAY "*** DAYDRV STEP " WK-STEP-NO " - "
+                 WK-STEP-NAME " FAILED WITH RETURN-CODE=" RETURN-CODE
+                 " - CHAIN ABORTED ***"
+               MOVE "1" TO WK-ABORTED
+             ELSE
+               DISPLAY "*** DAYDRV STEP " WK-STEP-NO " - "
+                 WK-STEP-NAME " COMPLETED OK ***"
+      * ARCHIVE THE DATASET THIS STEP JUST CONSUMED SO THE NEXT NIGHT'S
+      * FEED DOESN'T OVERWRITE IT WITHOUT A COPY ON RECORD - "STEPCTL"
+      * STILL NAMES IT, SO DAYARC PICKS UP THE SAME NAME
+               CALL "DAYARC"
+               DISPLAY "*** DAYDRV ARCHIVED " WK-STEP-INPUT-NAME
+                 " FOR STEP " WK-STEP-NO " ***"
+           END-IF.
+
+      ******************************************************************
+      * WRITE THE CURRENT STEP'S INPUT FILENAME TO "STEPCTL" SO THE    *
+      * STEP ABOUT TO BE CALLED (AND, AFTERWARD, DAYARC) CAN READ IT   *
+      ******************************************************************
+       210-WRITE-STEP-CTL.
+           MOVE WK-STEP-INPUT-NAME TO STEPCTL-FILENAME.
+           OPEN OUTPUT STEP-CTL-FILE.
+           WRITE STEP-CTL-RECORD.
+           CLOSE STEP-CTL-FILE.
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+           IF WK-ABORTED = "1"
+             THEN
+               DISPLAY "*** DAYDRV RUN ABORTED AFTER " WK-STEP-NO
+                 " OF 7 STEPS ***"
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               DISPLAY "*** DAYDRV RUN COMPLETED ALL 7 STEPS OK ***"
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
