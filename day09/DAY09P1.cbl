@@ -3,66 +3,320 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.   
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
+           SELECT SORT-FILE ASSIGN TO "SORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
        FD  INPUT-FILE
            RECORD CONTAINS 100 CHARACTERS.
        01  IN-RECORD            PIC X(100).
+       SD  SORT-FILE.
+       01  SORT-REC.
+         03  SORT-X             PIC 9(5).
+         03  SORT-Y             PIC 9(5).
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOD             PIC X VALUE "0".
-         03  WK-I               PIC 9(3).
-         03  WK-J               PIC 9(3).
-         03  WK-J-INI           PIC 9(3).
-         03  WK-N-POINTS        PIC 9(5) VALUE ZERO.
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY09P1.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-SORT-EOF        PIC X VALUE "0".
+         03  WK-I               PIC 9(6).
+         03  WK-J               PIC 9(6).
+         03  WK-N-POINTS        PIC 9(6) VALUE ZERO.
+         03  WK-REC-NO          PIC 9(7) VALUE ZERO.
+         03  WK-RAW-X           PIC X(5).
+         03  WK-RAW-Y           PIC X(5).
+         03  WK-COMMA-CNT       PIC 9(2).
+         03  WK-BAD-CNT         PIC 9(7) VALUE ZERO.
+         03  WK-WIDTH           PIC 9(12) COMP-3.
          03  WK-SIZE            PIC 9(12) COMP-3.
          03  WK-ANS             PIC 9(12) COMP-3 VALUE 0.
-         03  WK-XY OCCURS 10000 TIMES.
+         03  WK-MIN-Y           PIC 9(5) COMP-3.
+         03  WK-MAX-Y           PIC 9(5) COMP-3.
+         03  WK-MAX-HEIGHT      PIC 9(12) COMP-3.
+         03  WK-XY OCCURS 100000 TIMES.
              05  WK-X           PIC 9(5) COMP-3.
              05  WK-Y           PIC 9(5) COMP-3.
+         03  WK-WIN-I           PIC 9(6) VALUE ZERO.
+         03  WK-WIN-J           PIC 9(6) VALUE ZERO.
+         03  WK-BR-ANS          PIC Z(19)9.
+       01  CON-AREA.
+         03  CON-MAX-POINTS     PIC 9(6) VALUE 100000.
+       01  WK-WIN-LINE.
+         03  FILLER             PIC X(18) VALUE "MAX RECTANGLE PT1=".
+         03  WIN-I              PIC Z(5)9.
+         03  FILLER             PIC X(4)  VALUE " (X=".
+         03  WIN-X1             PIC Z(4)9.
+         03  FILLER             PIC X(3)  VALUE ",Y=".
+         03  WIN-Y1             PIC Z(4)9.
+         03  FILLER             PIC X(8)  VALUE ")  PT2=".
+         03  WIN-J              PIC Z(5)9.
+         03  FILLER             PIC X(4)  VALUE " (X=".
+         03  WIN-X2             PIC Z(4)9.
+         03  FILLER             PIC X(3)  VALUE ",Y=".
+         03  WIN-Y2             PIC Z(4)9.
+         03  FILLER             PIC X(1)  VALUE ")".
+       01  WK-BAD-LINE.
+         03  FILLER             PIC X(25)
+             VALUE "*** INVALID POINT AT REC=".
+         03  BAD-REC-NO         PIC ZZZZZZ9.
+         03  FILLER             PIC X(9)  VALUE "  VALUE=[".
+         03  BAD-RECORD         PIC X(30).
+         03  FILLER             PIC X(4)  VALUE "] **".
+
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
            PERFORM 200-MAIN.
            PERFORM 300-END.
-           STOP RUN.
+           GOBACK.
        
       ******************************************************************
       * INITIALIZATION PROCESS                                         *
       ******************************************************************
        100-INIT.
-      * OPEN FILE
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY09P1 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
            OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY09P1 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
       * READ ALL LINE
            PERFORM UNTIL WK-EOD = "1"
                READ INPUT-FILE
                  AT END
                    MOVE "1" TO WK-EOD
                  NOT AT END
-                   ADD 1 TO WK-N-POINTS
+                   ADD 1 TO WK-REC-NO
+      * A WELL-FORMED "X,Y" RECORD HAS EXACTLY ONE COMMA
+                   MOVE ZERO TO WK-COMMA-CNT
+                   INSPECT IN-RECORD TALLYING WK-COMMA-CNT FOR ALL ","
+      * SPLIT THE RAW TEXT ON EITHER SIDE OF THE COMMA
+                   MOVE SPACES TO WK-RAW-X WK-RAW-Y
                    UNSTRING IN-RECORD DELIMITED BY ","
-                     INTO WK-X(WK-N-POINTS)
-                          WK-Y(WK-N-POINTS)
+                     INTO WK-RAW-X
+                          WK-RAW-Y
+                   END-UNSTRING
+      * REJECT A RECORD THAT ISN'T EXACTLY TWO NUMERIC FIELDS - THIS
+      * ALSO CATCHES NEGATIVE COORDINATES, SINCE A LEADING "-" FAILS
+      * THE NUMERIC CLASS TEST ON AN ALPHANUMERIC FIELD. TRIM FIRST SO
+      * A SHORT VALUE'S TRAILING PAD SPACES DON'T FAIL THE CHECK
+                   IF WK-COMMA-CNT NOT = 1
+                      OR WK-RAW-X = SPACES OR WK-RAW-Y = SPACES
+                      OR FUNCTION TRIM(WK-RAW-X) NOT NUMERIC
+                      OR FUNCTION TRIM(WK-RAW-Y) NOT NUMERIC
+                     THEN
+                       ADD 1 TO WK-BAD-CNT
+                       MOVE WK-REC-NO  TO BAD-REC-NO
+                       MOVE IN-RECORD  TO BAD-RECORD
+                       DISPLAY WK-BAD-LINE
+                     ELSE
+      * ABORT RATHER THAN OVERFLOW THE POINT TABLE
+                       IF WK-N-POINTS >= CON-MAX-POINTS
+                         THEN
+                           DISPLAY "*** POINT COUNT EXCEEDS MAXIMUM OF "
+                             CON-MAX-POINTS " - ABORTING ***"
+                           MOVE 16 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       ADD 1 TO WK-N-POINTS
+                       MOVE WK-RAW-X TO WK-X(WK-N-POINTS)
+                       MOVE WK-RAW-Y TO WK-Y(WK-N-POINTS)
+                   END-IF
                END-READ
            END-PERFORM.
       * CLOSE FILE
            CLOSE INPUT-FILE.
 
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS ARE ALL    *
+      * QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES         *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY09P1." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY09P1 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY09P1 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
       ******************************************************************
       * MAIN PROCESS                                                   *
       ******************************************************************
        200-MAIN.
+      * A RECTANGLE NEEDS TWO DISTINCT POINTS - IF THE VALIDATION ABOVE
+      * LEFT FEWER THAN TWO ON THE TABLE, THERE IS NOTHING TO SCAN
+           IF WK-N-POINTS < 2
+             THEN
+               DISPLAY "*** DAY09P1 FEWER THAN 2 VALID POINTS - NO"
+                 " RECTANGLE CAN BE FORMED ***"
+             ELSE
+      * SORT THE POINTS ASCENDING BY X SO THE INNER SCAN BELOW CAN
+      * PRUNE ONCE THE REMAINING WIDTHS CAN NO LONGER BEAT WK-ANS
+               PERFORM 210-SORT-POINTS
+               PERFORM 220-COMPUTE-MAX-HEIGHT
+               PERFORM 230-SCAN
+           END-IF.
+
+      ******************************************************************
+      * SORT WK-XY ASCENDING BY X USING THE SORT VERB AGAINST THE      *
+      * DECLARED SORT-FILE                                             *
+      ******************************************************************
+       210-SORT-POINTS.
+           SORT SORT-FILE ON ASCENDING KEY SORT-X
+               INPUT PROCEDURE IS 211-RELEASE-POINTS
+               OUTPUT PROCEDURE IS 212-RETURN-POINTS.
+
+       211-RELEASE-POINTS.
            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-N-POINTS
-               ADD 1 TO WK-J-INI
-               PERFORM VARYING WK-J FROM WK-J-INI BY 1
-                 UNTIL WK-J > WK-N-POINTS
+               MOVE WK-X(WK-I) TO SORT-X
+               MOVE WK-Y(WK-I) TO SORT-Y
+               RELEASE SORT-REC
+           END-PERFORM.
+
+       212-RETURN-POINTS.
+           MOVE ZERO TO WK-I.
+           PERFORM UNTIL WK-SORT-EOF = "1"
+               RETURN SORT-FILE
+                 AT END
+                   MOVE "1" TO WK-SORT-EOF
+                 NOT AT END
+                   ADD 1 TO WK-I
+                   MOVE SORT-X TO WK-X(WK-I)
+                   MOVE SORT-Y TO WK-Y(WK-I)
+               END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+      * COMPUTE THE WIDEST POSSIBLE HEIGHT ACROSS ALL POINTS SO THE    *
+      * SCAN BELOW CAN BOUND HOW MUCH A GIVEN WIDTH COULD EVER SCORE   *
+      ******************************************************************
+       220-COMPUTE-MAX-HEIGHT.
+           MOVE WK-Y(1) TO WK-MIN-Y.
+           MOVE WK-Y(1) TO WK-MAX-Y.
+           PERFORM VARYING WK-I FROM 2 BY 1 UNTIL WK-I > WK-N-POINTS
+               IF WK-Y(WK-I) < WK-MIN-Y
+                   MOVE WK-Y(WK-I) TO WK-MIN-Y
+               END-IF
+               IF WK-Y(WK-I) > WK-MAX-Y
+                   MOVE WK-Y(WK-I) TO WK-MAX-Y
+               END-IF
+           END-PERFORM.
+           COMPUTE WK-MAX-HEIGHT = WK-MAX-Y - WK-MIN-Y + 1.
+
+      ******************************************************************
+      * SCAN EVERY PAIR, SORTED BY X, BREAKING OUT OF THE INNER LOOP   *
+      * AS SOON AS THE (NON-DECREASING) WIDTH CAN NO LONGER PRODUCE AN *
+      * AREA LARGER THAN THE BEST FOUND SO FAR, EVEN AT THE WIDEST     *
+      * POSSIBLE HEIGHT                                                *
+      ******************************************************************
+       230-SCAN.
+      * FOR EACH I, WALK J BACKWARD FROM THE FARTHEST POINT SO THE
+      * WIDTH (NON-INCREASING AS J DROPS, SINCE WK-XY IS SORTED
+      * ASCENDING BY X) IS CHECKED WIDEST-FIRST - ONLY THEN IS IT SAFE
+      * TO EXIT ONCE THE BEST POSSIBLE SIZE AT THIS WIDTH CAN NO
+      * LONGER BEAT WK-ANS, SINCE EVERY REMAINING (NARROWER) J WOULD
+      * FAIL THE SAME TEST
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-N-POINTS
+               PERFORM VARYING WK-J FROM WK-N-POINTS BY -1
+                 UNTIL WK-J <= WK-I
+                   COMPUTE WK-WIDTH
+                     = FUNCTION ABS(WK-X(WK-I) - WK-X(WK-J)) + 1
+                   IF WK-WIDTH * WK-MAX-HEIGHT <= WK-ANS
+                     THEN
+                       EXIT PERFORM
+                   END-IF
                    COMPUTE WK-SIZE
-                     = FUNCTION ABS(1 + WK-X(WK-I) - WK-X(WK-J))
-                       * FUNCTION ABS(1 + WK-Y(WK-I) - WK-Y(WK-J))
+                     = WK-WIDTH
+                       * (FUNCTION ABS(WK-Y(WK-I) - WK-Y(WK-J)) + 1)
                    IF WK-SIZE > WK-ANS
                        MOVE WK-SIZE TO WK-ANS
+                       MOVE WK-I    TO WK-WIN-I
+                       MOVE WK-J    TO WK-WIN-J
                    END-IF
                END-PERFORM
            END-PERFORM.
@@ -73,3 +327,78 @@
        300-END.
       * DISPLAY ANSWER
            DISPLAY WK-ANS.
+      * REPORT THE POINT PAIR BEHIND THE WINNING RECTANGLE - ONLY
+      * MEANINGFUL IF 230-SCAN ACTUALLY RAN AND PICKED A WINNER
+           IF WK-WIN-I > ZERO AND WK-WIN-J > ZERO
+             THEN
+               MOVE WK-WIN-I                TO WIN-I
+               MOVE WK-X(WK-WIN-I)          TO WIN-X1
+               MOVE WK-Y(WK-WIN-I)          TO WIN-Y1
+               MOVE WK-WIN-J                TO WIN-J
+               MOVE WK-X(WK-WIN-J)          TO WIN-X2
+               MOVE WK-Y(WK-WIN-J)          TO WIN-Y2
+               DISPLAY WK-WIN-LINE
+           END-IF.
+           IF WK-BAD-CNT > ZERO
+             THEN
+               DISPLAY "*** " WK-BAD-CNT
+                 " RECORD(S) REJECTED AS MALFORMED POINTS ***"
+           END-IF.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY09P1 RECORDS READ=" WK-REC-NO
+             " FINAL ANSWER=" WK-ANS " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY09P1" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-ANS TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-REC-NO TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-ANS TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY09P1 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY09P1 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
