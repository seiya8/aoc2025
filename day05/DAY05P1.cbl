@@ -3,36 +3,140 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.   
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WK-RESULT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-RESULT-STATUS.
+           SELECT SORT-FILE ASSIGN TO "SORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DAY05P1.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-CKPT-STATUS.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
        FD  INPUT-FILE
            RECORD CONTAINS 100 CHARACTERS.
        01  IN-RECORD            PIC X(100).
+       FD  RESULT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  OUT-RECORD           PIC X(100).
+       SD  SORT-FILE.
+       01  SORT-REC.
+         03  SORT-FROM          PIC 9(16).
+         03  SORT-TO            PIC 9(16).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOD             PIC X VALUE "0".
-         03  WK-N-RANGE         PIC 9(3) VALUE ZERO.
-         03  WK-I               PIC 9(3).
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-RESULT-FILENAME PIC X(16) VALUE "RESULTS".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY05P1.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-RESULT-STATUS   PIC X(2) VALUE "00".
+         03  WK-CKPT-STATUS     PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-CKPT-INTERVAL   PIC 9(5) VALUE 5000.
+         03  WK-SKIP-I          PIC 9(9) VALUE ZERO.
+         03  WK-ID-REC-NO       PIC 9(7) VALUE ZERO.
+         03  WK-RESTARTED       PIC X     VALUE "N".
+         03  WK-N-RANGE         PIC 9(5) VALUE ZERO.
+         03  WK-I               PIC 9(5).
+         03  WK-SORT-EOF        PIC X VALUE "0".
+         03  WK-DUP-CNT         PIC 9(5) VALUE ZERO.
          03  WK-ID              PIC 9(16).
          03  WK-ANS             PIC 9(12) COMP-3 VALUE 0.
-         03  WK-FROMTO OCCURS 1000 TIMES.
+         03  WK-UNMATCH-CNT     PIC 9(7) VALUE ZERO.
+         03  WK-BR-ANS          PIC Z(19)9.
+         03  WK-FROMTO OCCURS 20000 TIMES.
              05  WK-FROM        PIC 9(16).
              05  WK-TO          PIC 9(16).
+       01  CON-AREA.
+         03  CON-MAX-RANGE      PIC 9(5) VALUE 20000.
+       01  WK-MATCH-LINE.
+         03  FILLER             PIC X(4)  VALUE "ID=".
+         03  MAT-ID             PIC Z(15)9.
+         03  FILLER             PIC X(7)  VALUE "  FROM=".
+         03  MAT-FROM           PIC Z(15)9.
+         03  FILLER             PIC X(5)  VALUE "  TO=".
+         03  MAT-TO             PIC Z(15)9.
+       01  WK-DUPLICATE-LINE.
+         03  FILLER             PIC X(21) VALUE "DUPLICATE RANGE FROM=".
+         03  DUP-FROM           PIC Z(15)9.
+         03  FILLER             PIC X(5)  VALUE "  TO=".
+         03  DUP-TO             PIC Z(15)9.
+       01  WK-UNMATCH-LINE.
+         03  FILLER             PIC X(38)
+             VALUE "*** UNMATCHED ID - NO RANGE COVERS ID=".
+         03  UNM-ID             PIC Z(15)9.
+       01  WK-ANS-LINE.
+         03  FILLER             PIC X(18) VALUE "MATCHED-ID COUNT=".
+         03  ANS-OUT            PIC Z(11)9.
+       01  WK-UNMATCH-TOTAL-LINE.
+         03  FILLER             PIC X(20) VALUE "UNMATCHED-ID COUNT=".
+         03  UNM-TOTAL-OUT      PIC Z(6)9.
+
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
            PERFORM 200-MAIN.
            PERFORM 300-END.
-           STOP RUN.
+           GOBACK.
        
       ******************************************************************
       * INITIALIZATION PROCESS                                         *
       ******************************************************************
        100-INIT.
-      * OPEN FILE
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY05P1 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * OPEN FILES - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
            OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY05P1 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
       * READ ALL LINES BEFORE THE BLANK LINE
            PERFORM UNTIL WK-EOD = "1"
                READ INPUT-FILE
@@ -42,12 +146,173 @@
                    IF IN-RECORD = SPACES
                       EXIT PERFORM
                    END-IF
+      * ABORT RATHER THAN OVERFLOW THE RANGE TABLE
+                   IF WK-N-RANGE >= CON-MAX-RANGE
+                     THEN
+                       DISPLAY "*** RANGE COUNT EXCEEDS MAXIMUM OF "
+                         CON-MAX-RANGE " - ABORTING ***"
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   END-IF
                    ADD 1 TO WK-N-RANGE
                    UNSTRING IN-RECORD DELIMITED BY "-"
                      INTO  WK-FROM(WK-N-RANGE)
                            WK-TO(WK-N-RANGE)
                END-READ
            END-PERFORM.
+      * SORT THE RANGES AND FLAG ANY THAT EXACTLY REPEAT ANOTHER - DONE AS
+      * ONE LINEAR PASS OVER THE SORTED TABLE RATHER THAN COMPARING EVERY
+      * NEW RANGE AGAINST EVERY RANGE ALREADY LOADED
+           PERFORM 102-SORT-AND-CHECK-DUPLICATES.
+           IF WK-DUP-CNT > ZERO
+             THEN
+               DISPLAY "*** DAY05P1 FOUND " WK-DUP-CNT
+                 " DUPLICATE RANGE(S) ON THE INPUT FEED ***"
+           END-IF.
+      * RESUME FROM A PRIOR CHECKPOINT, IF ONE WAS LEFT BY AN ABENDED RUN
+           PERFORM 105-CHECK-RESTART.
+      * A RESTARTED RUN APPENDS TO THE RESULTS THE PRIOR RUN ALREADY
+      * WROTE INSTEAD OF TRUNCATING AND LOSING THEM
+           IF WK-RESTARTED = "Y"
+             THEN
+               OPEN EXTEND RESULT-FILE
+             ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF.
+           IF WK-RESULT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY05P1 CANNOT OPEN RESULT FILE - STATUS="
+                 WK-RESULT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, RESULTS, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS   *
+      * ARE ALL QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "RESULTS." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-RESULT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY05P1." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY05P1 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY05P1 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
+      ******************************************************************
+      * SORT THE RANGE TABLE BY FROM/TO USING THE SORT VERB, THE SAME   *
+      * APPROACH DAY05P2 USES FOR ITS OWN RANGE LIST, SO THE DUPLICATE  *
+      * CHECK BELOW CAN BE ONE LINEAR PASS AGAINST THE PRIOR ENTRY      *
+      * INSTEAD OF COMPARING EVERY NEW RANGE AGAINST EVERY RANGE        *
+      * ALREADY LOADED                                                  *
+      ******************************************************************
+       102-SORT-AND-CHECK-DUPLICATES.
+           SORT SORT-FILE ON ASCENDING KEY SORT-FROM SORT-TO
+               INPUT PROCEDURE IS 103-RELEASE-RANGES
+               OUTPUT PROCEDURE IS 104-RETURN-RANGES.
+
+      ******************************************************************
+      * RELEASE EACH RANGE FROM WK-FROMTO INTO THE SORT WORK FILE      *
+      ******************************************************************
+       103-RELEASE-RANGES.
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-N-RANGE
+               MOVE WK-FROM(WK-I) TO SORT-FROM
+               MOVE WK-TO(WK-I)   TO SORT-TO
+               RELEASE SORT-REC
+           END-PERFORM.
+
+      ******************************************************************
+      * RETURN THE SORTED RANGES BACK INTO WK-FROMTO IN ORDER, FLAGGING *
+      * ANY RANGE WHOSE FROM AND TO BOTH MATCH THE ONE JUST BEFORE IT  *
+      * IN SORTED ORDER - SINCE THE SORT KEY IS FROM THEN TO, EXACT     *
+      * DUPLICATES ALWAYS END UP ADJACENT                               *
+      ******************************************************************
+       104-RETURN-RANGES.
+           MOVE ZERO TO WK-I.
+           PERFORM UNTIL WK-SORT-EOF = "1"
+               RETURN SORT-FILE
+                 AT END
+                   MOVE "1" TO WK-SORT-EOF
+                 NOT AT END
+                   IF WK-I > ZERO AND
+                      SORT-FROM = WK-FROM(WK-I) AND
+                      SORT-TO   = WK-TO(WK-I)
+                     THEN
+                       ADD 1 TO WK-DUP-CNT
+                       MOVE SORT-FROM TO DUP-FROM
+                       MOVE SORT-TO   TO DUP-TO
+                       DISPLAY WK-DUPLICATE-LINE
+                   END-IF
+                   ADD 1 TO WK-I
+                   MOVE SORT-FROM TO WK-FROM(WK-I)
+                   MOVE SORT-TO   TO WK-TO(WK-I)
+               END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+      * RESTART PROCESS                                                *
+      ******************************************************************
+       105-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WK-CKPT-STATUS = "00"
+             THEN
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE "Y" TO WK-RESTARTED
+                   MOVE CHKPT-RECS-READ TO WK-ID-REC-NO
+                   MOVE CHKPT-ACCUM-1   TO WK-ANS
+                   MOVE CHKPT-ACCUM-2   TO WK-UNMATCH-CNT
+      * SKIP THE ID LINES ALREADY ACCOUNTED FOR BY THE CHECKPOINT
+                   PERFORM VARYING WK-SKIP-I FROM 1 BY 1
+                     UNTIL WK-SKIP-I > WK-ID-REC-NO
+                       READ INPUT-FILE
+                         AT END MOVE "1" TO WK-EOD
+                       END-READ
+                   END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
       ******************************************************************
       * MAIN PROCESS                                                   *
@@ -59,6 +324,7 @@
                  AT END
                    MOVE "1" TO WK-EOD
                  NOT AT END
+                   ADD 1 TO WK-ID-REC-NO
       * CHECK FOR ALL THE FRESH ID RANGES
                    PERFORM VARYING WK-I FROM 1 BY 1
                      UNTIL WK-I > WK-N-RANGE
@@ -66,17 +332,136 @@
                        IF WK-ID >= WK-FROM(WK-I) AND
                           WK-ID <= WK-TO(WK-I)
                            ADD 1 TO WK-ANS
+      * REPORT THE RANGE THAT MATCHED THIS ID
+                           MOVE WK-ID        TO MAT-ID
+                           MOVE WK-FROM(WK-I) TO MAT-FROM
+                           MOVE WK-TO(WK-I)    TO MAT-TO
+                           DISPLAY WK-MATCH-LINE
+                           MOVE WK-MATCH-LINE TO OUT-RECORD
+                           WRITE OUT-RECORD
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
+      * REPORT ANY ID THAT DIDN'T FALL INTO ANY RANGE
+                   IF WK-I > WK-N-RANGE
+                     THEN
+                       ADD 1 TO WK-UNMATCH-CNT
+                       MOVE WK-ID TO UNM-ID
+                       DISPLAY WK-UNMATCH-LINE
+                       MOVE WK-UNMATCH-LINE TO OUT-RECORD
+                       WRITE OUT-RECORD
+                   END-IF
+      * PERIODICALLY SAVE PROGRESS SO A RESTART CAN SKIP WORK ALREADY DONE
+                   IF FUNCTION MOD(WK-ID-REC-NO WK-CKPT-INTERVAL) = ZERO
+                     THEN
+                       PERFORM 250-SAVE-CHECKPOINT
+                   END-IF
                END-READ
            END-PERFORM.
 
+      ******************************************************************
+      * CHECKPOINT PROCESS                                             *
+      ******************************************************************
+       250-SAVE-CHECKPOINT.
+           MOVE "DAY05P1"      TO CHKPT-PROGRAM-ID.
+           MOVE WK-ID-REC-NO   TO CHKPT-RECS-READ.
+           MOVE WK-ANS         TO CHKPT-ACCUM-1.
+           MOVE WK-UNMATCH-CNT TO CHKPT-ACCUM-2.
+           MOVE ZERO           TO CHKPT-ACCUM-3.
+           MOVE ZERO           TO CHKPT-ACCUM-4.
+           CLOSE RESULT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           OPEN EXTEND RESULT-FILE.
+           IF WK-RESULT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY05P1 CANNOT REOPEN RESULT FILE - STATUS="
+                 WK-RESULT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
       ******************************************************************
       * END PROCESS                                                    *
       ******************************************************************
        300-END.
-      * CLOSE FILE
-           CLOSE INPUT-FILE.
       * DISPLAY ANSWER
            DISPLAY WK-ANS.
+           IF WK-UNMATCH-CNT > ZERO
+             THEN
+               DISPLAY "*** " WK-UNMATCH-CNT
+                 " ID(S) DID NOT MATCH ANY RANGE ***"
+           END-IF.
+      * WRITE THE SUMMARY TOTALS TO THE RESULTS DATASET
+           MOVE WK-ANS TO ANS-OUT.
+           MOVE WK-ANS-LINE TO OUT-RECORD.
+           WRITE OUT-RECORD.
+           MOVE WK-UNMATCH-CNT TO UNM-TOTAL-OUT.
+           MOVE WK-UNMATCH-TOTAL-LINE TO OUT-RECORD.
+           WRITE OUT-RECORD.
+      * CLOSE FILES
+           CLOSE INPUT-FILE.
+           CLOSE RESULT-FILE.
+      * CLEAR THE CHECKPOINT - THIS RUN FINISHED CLEAN, SO A SUBSEQUENT
+      * RUN SHOULD START FROM THE TOP RATHER THAN RESTART PARTWAY THROUGH
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY05P1 RECORDS READ=" WK-ID-REC-NO
+             " FINAL ANSWER=" WK-ANS " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY05P1" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-ANS TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-ID-REC-NO TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-ANS TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY05P1 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY05P1 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
