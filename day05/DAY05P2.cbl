@@ -3,12 +3,31 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "INPUT"
-               ORGANIZATION IS LINE SEQUENTIAL.   
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WK-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-INPUT-STATUS.
            SELECT SORT-FILE ASSIGN TO "SORT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-RESULTS-FILE ASSIGN TO DYNAMIC WK-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-BATCH-STATUS.
+           SELECT EXPECT-FILE ASSIGN TO DYNAMIC WK-EXPECT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-EXPECT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
        FD  INPUT-FILE
            RECORD CONTAINS 100 CHARACTERS.
        01  IN-RECORD            PIC X(100).
@@ -16,34 +35,78 @@
        01  SORT-REC.
          03  SORT-FROM          PIC 9(16).
          03  SORT-TO            PIC 9(16).
+       FD  BATCH-RESULTS-FILE.
+           COPY BATCHREC.
+       FD  EXPECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  EXPECT-RECORD        PIC X(20).
        WORKING-STORAGE SECTION.
        01  WK-AREA.
          03  WK-EOD             PIC X VALUE "0".
-         03  WK-N-RANGE         PIC 9(3) VALUE ZERO.
-         03  WK-I               PIC 9(3).
-         03  WK-J               PIC 9(3).
-         03  WK-J-INI           PIC 9(3).
-         03  WK-TMP-FROM        PIC 9(16).
-         03  WK-TMP-TO          PIC 9(16).
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-BATCH-FILENAME  PIC X(16) VALUE "BATCHRES".
+         03  WK-EXPECT-FILENAME PIC X(24) VALUE "DAY05P2.EXPECT".
+         03  WK-INPUT-STATUS    PIC X(2) VALUE "00".
+         03  WK-BATCH-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXPECT-STATUS   PIC X(2) VALUE "00".
+         03  WK-SORT-EOF        PIC X VALUE "0".
+         03  WK-N-RANGE         PIC 9(5) VALUE ZERO.
+         03  WK-I               PIC 9(5).
+         03  WK-DUP-CNT         PIC 9(5) VALUE ZERO.
          03  WK-CUR-FROM        PIC 9(16).
          03  WK-CUR-TO          PIC 9(16).
          03  WK-ANS             PIC 9(20) COMP-3 VALUE 0.
-         03  WK-FROMTO OCCURS 200 TIMES.
+         03  WK-BR-ANS          PIC Z(19)9.
+         03  WK-FROMTO OCCURS 20000 TIMES.
              05  WK-FROM        PIC 9(16).
              05  WK-TO          PIC 9(16).
+       01  CON-AREA.
+         03  CON-MAX-RANGE      PIC 9(5) VALUE 20000.
+       01  WK-COALESCED-LINE.
+         03  FILLER             PIC X(21) VALUE "COALESCED RANGE FROM=".
+         03  COL-FROM           PIC Z(15)9.
+         03  FILLER             PIC X(5)  VALUE "  TO=".
+         03  COL-TO             PIC Z(15)9.
+       01  WK-DUPLICATE-LINE.
+         03  FILLER             PIC X(21) VALUE "DUPLICATE RANGE FROM=".
+         03  DUP-FROM           PIC Z(15)9.
+         03  FILLER             PIC X(5)  VALUE "  TO=".
+         03  DUP-TO             PIC Z(15)9.
+
        PROCEDURE DIVISION.
        000-CONTROL.
            PERFORM 100-INIT.
            PERFORM 200-MAIN.
            PERFORM 300-END.
-           STOP RUN.
+           GOBACK.
        
       ******************************************************************
       * INITIALIZATION PROCESS                                         *
       ******************************************************************
        100-INIT.
-      * OPEN FILE
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM, RUN DATE, AND INPUT
+      * FEED IN THE JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S
+      * RUN WEEKS LATER
+           DISPLAY "*** DAY05P2 RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - INPUT FILE=INPUT ***".
+      * SELECT THE YEAR-QUALIFIED DATASETS TO RUN AGAINST, IF A VINTAGE
+      * YEAR WAS SUPPLIED, SO SEVERAL YEARS' INPUTS CAN COEXIST
+      * ON DISK WITHOUT ONE RUN OVERWRITING ANOTHER
+           PERFORM 101-SET-FILENAMES.
+      * OPEN FILE - FAIL WITH A CLEAR MESSAGE RATHER THAN A RAW ABEND IF
+      * THE DATASET IS MISSING, UNREADABLE, OR OTHERWISE CAN'T BE OPENED
            OPEN INPUT INPUT-FILE.
+           IF WK-INPUT-STATUS NOT = "00"
+             THEN
+               DISPLAY "*** DAY05P2 CANNOT OPEN INPUT FILE - STATUS="
+                 WK-INPUT-STATUS " - ABORTING ***"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
       * READ ALL LINES BEFORE THE BLANK LINE
            PERFORM UNTIL WK-EOD = "1"
                READ INPUT-FILE
@@ -53,6 +116,14 @@
                    IF IN-RECORD = SPACES
                       EXIT PERFORM
                    END-IF
+      * ABORT RATHER THAN OVERFLOW THE RANGE TABLE
+                   IF WK-N-RANGE >= CON-MAX-RANGE
+                     THEN
+                       DISPLAY "*** RANGE COUNT EXCEEDS MAXIMUM OF "
+                         CON-MAX-RANGE " - ABORTING ***"
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   END-IF
                    ADD 1 TO WK-N-RANGE
                    UNSTRING IN-RECORD DELIMITED BY "-"
                      INTO  WK-FROM(WK-N-RANGE)
@@ -62,41 +133,120 @@
       * CLOSE FILE
            CLOSE INPUT-FILE.
 
+      ******************************************************************
+      * YEAR SELECTION PROCESS - AN OPTIONAL "YEARCTL" CONTROL RECORD  *
+      * NAMES THE VINTAGE YEAR TO RUN AGAINST; WHEN SUPPLIED, THE      *
+      * INPUT, SHARED RESULTS, AND EXPECTED-ANSWER DATASETS ARE ALL    *
+      * QUALIFIED BY THAT YEAR INSTEAD OF USING THE BASE NAMES         *
+      ******************************************************************
+       101-SET-FILENAMES.
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               STRING "BATCHRES." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-BATCH-FILENAME
+               STRING "DAY05P2." WK-YEAR DELIMITED BY SIZE
+                 ".EXPECT" DELIMITED BY SIZE
+                 INTO WK-EXPECT-FILENAME
+               DISPLAY "*** DAY05P2 RUNNING AGAINST VINTAGE YEAR "
+                 WK-YEAR " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, WRITTEN BY A CALLER LIKE
+      * DAYDRV ROUTING A DAY-SPECIFIC DATASET, NAMES EXACTLY THE FILE
+      * STAGED FOR THIS STEP AND OVERRIDES WHATEVER DEFAULT OR YEAR-
+      * QUALIFIED NAME WAS WORKED OUT ABOVE. A STANDALONE RUN WITH NO
+      * "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAY05P2 INPUT OVERRIDDEN TO "
+                     WK-INPUT-FILENAME " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+
       ******************************************************************
       * MAIN PROCESS                                                   *
       ******************************************************************
        200-MAIN.
-      * SORT FILE BY WK-FROM
+      * SORT FILE BY WK-FROM, FLAGGING ANY EXACT-DUPLICATE RANGE ALONG
+      * THE WAY
            PERFORM 210-SORT.
+           IF WK-DUP-CNT > ZERO
+             THEN
+               DISPLAY "*** DAY05P2 FOUND " WK-DUP-CNT
+                 " DUPLICATE RANGE(S) ON THE INPUT FEED ***"
+           END-IF.
       * COUNT FRESH ID
            PERFORM 220-COUNT.
 
       ******************************************************************
-      * BUBBLE SORT                                                    *
+      * SORT THE RANGE TABLE BY WK-FROM/WK-TO USING THE SORT VERB       *
+      * AGAINST THE DECLARED SORT-FILE, IN PLACE OF THE OLD O(N^2)      *
+      * BUBBLE SORT - THE SECONDARY KEY ON WK-TO ALSO PUTS ANY EXACT   *
+      * DUPLICATE RANGE ADJACENT TO ITS TWIN SO 216-RETURN-RANGES CAN  *
+      * FLAG DUPLICATES IN THE SAME LINEAR PASS THAT RESTORES THE      *
+      * SORTED TABLE, RATHER THAN COMPARING EVERY NEW RANGE AGAINST    *
+      * EVERY RANGE ALREADY LOADED WHILE THE INPUT IS BEING READ       *
       ******************************************************************
        210-SORT.
+           SORT SORT-FILE ON ASCENDING KEY SORT-FROM SORT-TO
+               INPUT PROCEDURE IS 215-RELEASE-RANGES
+               OUTPUT PROCEDURE IS 216-RETURN-RANGES.
+
+      ******************************************************************
+      * RELEASE EACH RANGE FROM WK-FROMTO INTO THE SORT WORK FILE      *
+      ******************************************************************
+       215-RELEASE-RANGES.
            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > WK-N-RANGE
-               COMPUTE WK-J-INI = WK-I + 1
-               PERFORM VARYING WK-J FROM WK-J-INI BY 1
-                 UNTIL WK-J > WK-N-RANGE
-                   IF WK-FROM(WK-I) > WK-FROM(WK-J)
-                       PERFORM 211-SWAP
-                   END-IF
-               END-PERFORM
+               MOVE WK-FROM(WK-I) TO SORT-FROM
+               MOVE WK-TO(WK-I)   TO SORT-TO
+               RELEASE SORT-REC
            END-PERFORM.
 
       ******************************************************************
-      * SWAP TWO RECORDS IN BUBBLE SORT                                *
+      * RETURN THE SORTED RANGES BACK INTO WK-FROMTO IN ORDER          *
       ******************************************************************
-       211-SWAP.
-           MOVE WK-FROM(WK-I) TO WK-TMP-FROM.
-           MOVE WK-TO(WK-I) TO WK-TMP-TO.
-
-           MOVE WK-FROM(WK-J) TO WK-FROM(WK-I).
-           MOVE WK-TO(WK-J) TO WK-TO(WK-I).
-
-           MOVE WK-TMP-FROM TO WK-FROM(WK-J).
-           MOVE WK-TMP-TO TO WK-TO(WK-J).
+       216-RETURN-RANGES.
+           MOVE ZERO TO WK-I.
+           PERFORM UNTIL WK-SORT-EOF = "1"
+               RETURN SORT-FILE
+                 AT END
+                   MOVE "1" TO WK-SORT-EOF
+                 NOT AT END
+      * SINCE THE SORT KEY IS FROM THEN TO, AN EXACT DUPLICATE OF THE
+      * RANGE JUST RETURNED IS ALWAYS ADJACENT TO IT
+                   IF WK-I > ZERO AND
+                      SORT-FROM = WK-FROM(WK-I) AND
+                      SORT-TO   = WK-TO(WK-I)
+                     THEN
+                       ADD 1 TO WK-DUP-CNT
+                       MOVE SORT-FROM TO DUP-FROM
+                       MOVE SORT-TO   TO DUP-TO
+                       DISPLAY WK-DUPLICATE-LINE
+                   END-IF
+                   ADD 1 TO WK-I
+                   MOVE SORT-FROM TO WK-FROM(WK-I)
+                   MOVE SORT-TO   TO WK-TO(WK-I)
+               END-RETURN
+           END-PERFORM.
 
       ******************************************************************
       * COUNT FRESH IDS                                                *
@@ -115,13 +265,20 @@
       * IF NOT OVERLAPPED UPDATE WK-ANS
                    COMPUTE WK-ANS =
                      WK-ANS + (WK-CUR-TO - WK-CUR-FROM + 1)
+      * REPORT THE COALESCED BLOCK THAT JUST CLOSED
+                   MOVE WK-CUR-FROM TO COL-FROM
+                   MOVE WK-CUR-TO   TO COL-TO
+                   DISPLAY WK-COALESCED-LINE
       * SAVE THE CURRENT RANGE
                    MOVE WK-FROM(WK-I) TO WK-CUR-FROM
                    MOVE WK-TO(WK-I) TO WK-CUR-TO
                END-IF
            END-PERFORM.
-      * ADD THE LAST FRESH RANGE
+      * ADD AND REPORT THE LAST FRESH RANGE
            COMPUTE WK-ANS = WK-ANS + (WK-CUR-TO - WK-CUR-FROM + 1).
+           MOVE WK-CUR-FROM TO COL-FROM.
+           MOVE WK-CUR-TO   TO COL-TO.
+           DISPLAY WK-COALESCED-LINE.
 
       ******************************************************************
       * END PROCESS                                                    *
@@ -129,3 +286,61 @@
        300-END.
       * DISPLAY ANSWER
            DISPLAY WK-ANS.
+      * RECORD THIS RUN'S ANSWER ON THE SHARED CROSS-PROGRAM RESULTS FEED
+           PERFORM 280-APPEND-BATCH-RESULT.
+      * COMPARE AGAINST A KNOWN-GOOD ANSWER, IF ONE HAS BEEN SUPPLIED
+           PERFORM 290-CHECK-EXPECTED.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAY05P2 RECORDS READ=" WK-N-RANGE
+             " FINAL ANSWER=" WK-ANS " ***".
+
+      ******************************************************************
+      * SHARED RESULTS PROCESS - APPEND THIS RUN'S ANSWER TO THE        *
+      * CROSS-PROGRAM RESULTS FEED SHARED BY THE WHOLE BATCH SUITE      *
+      ******************************************************************
+       280-APPEND-BATCH-RESULT.
+           OPEN EXTEND BATCH-RESULTS-FILE.
+           IF WK-BATCH-STATUS = "35"
+             THEN
+               OPEN OUTPUT BATCH-RESULTS-FILE
+           END-IF.
+           MOVE "DAY05P2" TO BR-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO BR-RUN-DATE(1:4).
+           MOVE "-" TO BR-RUN-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO BR-RUN-DATE(6:2).
+           MOVE "-" TO BR-RUN-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO BR-RUN-DATE(9:2).
+           MOVE WK-ANS TO WK-BR-ANS.
+           MOVE WK-BR-ANS TO BR-ANSWER.
+           MOVE WK-N-RANGE TO BR-RECORDS-READ.
+           WRITE BATCH-RESULT-RECORD.
+           CLOSE BATCH-RESULTS-FILE.
+
+      ******************************************************************
+      * REGRESSION CHECK PROCESS - COMPARE THE ANSWER JUST COMPUTED    *
+      * AGAINST AN OPTIONAL KNOWN-GOOD VALUE LEFT BY A PRIOR RUN        *
+      ******************************************************************
+       290-CHECK-EXPECTED.
+           OPEN INPUT EXPECT-FILE.
+           IF WK-EXPECT-STATUS = "00"
+             THEN
+               READ EXPECT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE WK-ANS TO WK-BR-ANS
+                   IF FUNCTION TRIM(EXPECT-RECORD) =
+                      FUNCTION TRIM(WK-BR-ANS)
+                     THEN
+                       DISPLAY "*** DAY05P2 REGRESSION CHECK PASSED -"
+                         " ANSWER MATCHES EXPECTED "
+                         FUNCTION TRIM(EXPECT-RECORD) " ***"
+                     ELSE
+                       DISPLAY "*** DAY05P2 REGRESSION CHECK FAILED -"
+                         " EXPECTED " FUNCTION TRIM(EXPECT-RECORD)
+                         " BUT GOT " FUNCTION TRIM(WK-BR-ANS) " ***"
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-READ
+               CLOSE EXPECT-FILE
+           END-IF.
