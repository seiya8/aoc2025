@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYARC.
+      ******************************************************************
+      * ARCHIVES THE INPUT FEED A STEP JUST RAN AGAINST BEFORE THE NEXT*
+      * NIGHT'S INPUT OVERWRITES IT, KEEPING A FEW DATED GENERATIONS   *
+      * ON DISK (INPUT.ARC1 IS THE NEWEST) AND DROPPING THE OLDEST ONE *
+      * ONCE THE RETENTION LIMIT IS EXCEEDED                           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-CTL-FILE ASSIGN TO "YEARCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-YRCTL-STATUS.
+           SELECT STEP-CTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-STEPCTL-STATUS.
+           SELECT PROBE-FILE ASSIGN TO DYNAMIC WK-PROBE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-PROBE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-CTL-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+           COPY YEARCTL.
+       FD  STEP-CTL-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+           COPY STEPCTL.
+       FD  PROBE-FILE
+           RECORD CONTAINS 250 CHARACTERS.
+       01  PROBE-RECORD             PIC X(250).
+       WORKING-STORAGE SECTION.
+       01  WK-AREA.
+         03  WK-YRCTL-STATUS    PIC X(2) VALUE "00".
+         03  WK-YEAR            PIC X(4) VALUE SPACES.
+         03  WK-STEPCTL-STATUS  PIC X(2) VALUE "00".
+         03  WK-INPUT-FILENAME  PIC X(16) VALUE "INPUT".
+         03  WK-PROBE-FILENAME  PIC X(24).
+         03  WK-PROBE-STATUS    PIC X(2) VALUE "00".
+         03  WK-EXISTS          PIC X(1) VALUE "N".
+         03  WK-I               PIC 9(1).
+         03  WK-GEN-TBL.
+             05  WK-GEN         PIC X(24) OCCURS 3 TIMES
+                 INDEXED BY WK-GEN-IDX.
+       01  CON-AREA.
+         03  CON-MAX-GEN        PIC 9(1) VALUE 3.
+       PROCEDURE DIVISION.
+       000-CONTROL.
+           PERFORM 100-INIT.
+           PERFORM 200-MAIN.
+           PERFORM 300-END.
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZATION PROCESS                                         *
+      ******************************************************************
+       100-INIT.
+      * STANDARD RUN HEADER - IDENTIFIES THE PROGRAM AND RUN DATE IN THE
+      * JOB LOG SO A SYSOUT CAN BE MATCHED BACK TO A NIGHT'S RUN
+           DISPLAY "*** DAYARC RUN " FUNCTION CURRENT-DATE(1:4) "-"
+             FUNCTION CURRENT-DATE(5:2) "-" FUNCTION CURRENT-DATE(7:2)
+             " - ARCHIVING INPUT ***".
+      * SELECT THE YEAR-QUALIFIED INPUT TO ARCHIVE, IF A VINTAGE YEAR
+      * WAS SUPPLIED, CONSISTENT WITH EVERY OTHER PROGRAM IN THE SUITE
+           OPEN INPUT YEAR-CTL-FILE.
+           IF WK-YRCTL-STATUS = "00"
+             THEN
+               READ YEAR-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE YRCTL-YEAR TO WK-YEAR
+               END-READ
+               CLOSE YEAR-CTL-FILE
+           END-IF.
+           IF WK-YEAR NOT = SPACES
+             THEN
+               STRING "INPUT." WK-YEAR DELIMITED BY SIZE
+                 INTO WK-INPUT-FILENAME
+               DISPLAY "*** DAYARC ARCHIVING VINTAGE YEAR " WK-YEAR
+                 " ***"
+           END-IF.
+      * AN OPTIONAL "STEPCTL" CONTROL RECORD, LEFT BEHIND BY A CALLER
+      * LIKE DAYDRV NAMING THE DATASET A STEP JUST FINISHED READING,
+      * NAMES EXACTLY THE FEED TO ARCHIVE AND OVERRIDES WHATEVER
+      * DEFAULT OR YEAR-QUALIFIED NAME WAS WORKED OUT ABOVE, MAKING THE
+      * GENERATION NAMES BUILT BELOW DAY/PROGRAM-SPECIFIC AS WELL. A
+      * STANDALONE RUN WITH NO "STEPCTL" PRESENT IS UNAFFECTED
+           OPEN INPUT STEP-CTL-FILE.
+           IF WK-STEPCTL-STATUS = "00"
+             THEN
+               READ STEP-CTL-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE STEPCTL-FILENAME TO WK-INPUT-FILENAME
+                   DISPLAY "*** DAYARC ARCHIVING " WK-INPUT-FILENAME
+                     " ***"
+               END-READ
+               CLOSE STEP-CTL-FILE
+           END-IF.
+      * BUILD THE GENERATION FILE NAMES - WK-GEN(1) IS THE NEWEST
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > CON-MAX-GEN
+               SET WK-GEN-IDX TO WK-I
+               STRING FUNCTION TRIM(WK-INPUT-FILENAME) DELIMITED BY SIZE
+                      ".ARC" DELIMITED BY SIZE
+                      WK-I DELIMITED BY SIZE
+                 INTO WK-GEN(WK-GEN-IDX)
+           END-PERFORM.
+
+      ******************************************************************
+      * MAIN PROCESS - IF THERE IS NO INPUT FEED TO ARCHIVE, THERE IS  *
+      * NOTHING TO DO; OTHERWISE AGE THE EXISTING GENERATIONS DOWN ONE *
+      * SLOT, DROPPING WHATEVER FALLS OFF THE END, THEN COPY THE       *
+      * CURRENT INPUT INTO THE NEWEST SLOT                             *
+      ******************************************************************
+       200-MAIN.
+           MOVE WK-INPUT-FILENAME TO WK-PROBE-FILENAME.
+           PERFORM 220-FILE-EXISTS.
+           IF WK-EXISTS = "N"
+             THEN
+               DISPLAY "*** DAYARC NO " WK-INPUT-FILENAME
+                 " FOUND - NOTHING TO ARCHIVE ***"
+             ELSE
+               PERFORM 210-AGE-GENERATIONS
+               CALL "CBL_COPY_FILE" USING WK-INPUT-FILENAME
+                   WK-GEN(1)
+               END-CALL
+               DISPLAY "*** DAYARC ARCHIVED " WK-INPUT-FILENAME
+                 " TO " WK-GEN(1) " ***"
+           END-IF.
+
+      ******************************************************************
+      * GENERATION ROTATION - DROP THE OLDEST GENERATION, THEN SHIFT   *
+      * EVERY REMAINING GENERATION DOWN ONE SLOT TO MAKE ROOM FOR THE  *
+      * NEW ONE                                                        *
+      ******************************************************************
+       210-AGE-GENERATIONS.
+           MOVE WK-GEN(CON-MAX-GEN) TO WK-PROBE-FILENAME.
+           PERFORM 220-FILE-EXISTS.
+           IF WK-EXISTS = "Y"
+             THEN
+               CALL "CBL_DELETE_FILE" USING WK-GEN(CON-MAX-GEN)
+               END-CALL
+               DISPLAY "*** DAYARC RETENTION LIMIT REACHED - DROPPED "
+                 WK-GEN(CON-MAX-GEN) " ***"
+           END-IF.
+           PERFORM VARYING WK-I FROM CON-MAX-GEN BY -1
+               UNTIL WK-I < 2
+               SET WK-GEN-IDX TO WK-I
+               MOVE WK-GEN(WK-I - 1) TO WK-PROBE-FILENAME
+               PERFORM 220-FILE-EXISTS
+               IF WK-EXISTS = "Y"
+                 THEN
+                   CALL "CBL_RENAME_FILE" USING WK-GEN(WK-I - 1)
+                       WK-GEN(WK-I)
+                   END-CALL
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * EXISTENCE CHECK - OPENS WK-PROBE-FILENAME READ-ONLY AND USES   *
+      * THE FILE STATUS, RATHER THAN A CBL_ DIRECTORY CALL, TO TELL    *
+      * WHETHER THE DATASET IS THERE, THE SAME WAY EVERY OPTIONAL      *
+      * CONTROL FILE IN THE SUITE IS TESTED FOR PRESENCE               *
+      ******************************************************************
+       220-FILE-EXISTS.
+           MOVE "N" TO WK-EXISTS.
+           OPEN INPUT PROBE-FILE.
+           IF WK-PROBE-STATUS = "00"
+             THEN
+               MOVE "Y" TO WK-EXISTS
+               CLOSE PROBE-FILE
+           END-IF.
+
+      ******************************************************************
+      * END PROCESS                                                    *
+      ******************************************************************
+       300-END.
+      * STANDARD RUN TRAILER
+           DISPLAY "*** DAYARC RUN COMPLETE ***".
